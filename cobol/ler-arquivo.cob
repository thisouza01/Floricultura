@@ -14,136 +14,471 @@
       *
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-              SELECT ARQUIVO ASSIGN TO CAMINHO-ARQUIVO
+              SELECT ARQUIVO ASSIGN DYNAMIC CAMINHO-ARQUIVO
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FS-ARQUIVO.
+      *
+              SELECT ARQUIVO-SAIDA ASSIGN DYNAMIC CAMINHO-SAIDA
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SAIDA.
+      *
+      * MESMO CAMINHO DO ARQUIVO-SAIDA: LIDO (SE EXISTIR) ANTES DE
+      * GRAVAR O CATALOGO DE HOJE, PARA COMPARAR COM ONTEM.
+              SELECT ANTERIOR ASSIGN DYNAMIC CAMINHO-SAIDA
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ANTERIOR.
+      *
+              SELECT REJEITADOS ASSIGN DYNAMIC CAMINHO-REJEITADOS
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REJEITADOS.
       *
        DATA DIVISION.
        FILE SECTION.
          FD ARQUIVO.
-         01 REGISTRO         PIC X(80).
+         01 REGISTRO            PIC X(80).
+      *
+         FD ARQUIVO-SAIDA.
+         01 REGISTRO-SAIDA      PIC X(87).
+      *
+         FD ANTERIOR.
+         01 REGISTRO-ANTERIOR   PIC X(87).
+      *
+         FD REJEITADOS.
+         01 REGISTRO-REJ-OUT    PIC X(219).
       *
        WORKING-STORAGE SECTION.
        01  CAMINHO-ARQUIVO PIC X(100) VALUE 'C:\Users\WIN 11\OneDrive' &
                '\Desktop\Floricultura' &
                '\Floricultura-4\scripts\tabela_plantas.txt'.
 
+       01  CAMINHO-SAIDA       PIC X(100) VALUE 'CATALOGO-SAIDA.txt'.
+
+       01  CAMINHO-REJEITADOS  PIC X(100) VALUE 'REJEITADOS.txt'.
+
        01  STATUS-ARQUIVO.
            05 FS-ARQUIVO       PIC 9(02).
-       
+           05 FS-SAIDA         PIC 9(02).
+           05 FS-ANTERIOR      PIC 9(02).
+           05 FS-REJEITADOS    PIC 9(02).
+
        01  WS-ARQUIVO          PIC X(80).
 
-       77  QNT-PLANTAS         PIC 9(02) VALUE ZEROS.
-        
-       01  PLANTAS.
-           03 LIDOS            PIC 9(02)
-               OCCURS 1 TO 99 DEPENDING ON QNT-PLANTAS.
-               
-       77  I                   PIC 9(02) VALUE ZEROS.        
-           
+      * QUANTIDADE DE PLANTAS CARREGADAS NA TABELA NESTA EXECUCAO.
+      * TETO DE 999 REGISTROS (VER CONTA-REGISTRO).
+       77  QNT-PLANTAS         PIC 9(03) VALUE ZEROS.
+
+      * PIC 9(04), NAO 9(03): OS LACOS ABAIXO PRECISAM ULTRAPASSAR
+      * MOMENTANEAMENTE O TETO DE 999 DA TABELA PARA ENCERRAR (EX.:
+      * "UNTIL K > QNT-PLANTAS" COM QNT-PLANTAS = 999).
+       77  I                   PIC 9(04) VALUE ZEROS.
+       77  J                   PIC 9(04) VALUE ZEROS.
+       77  K                   PIC 9(04) VALUE ZEROS.
+
+       77  WS-NUM-LINHA        PIC 9(06) VALUE ZEROS.
+       77  WS-NUM-ARGS         PIC 9(02) VALUE ZEROS.
+       77  WS-ARG-IDX          PIC 9(02) VALUE ZEROS.
+       77  WS-NUM-ARQUIVOS     PIC 9(02) VALUE ZEROS.
+       77  WS-ARQUIVO-IDX      PIC 9(02) VALUE ZEROS.
+       77  WS-ARQUIVO-OK       PIC X(01) VALUE 'Y'.
+       77  WS-SAIDA-OK         PIC X(01) VALUE 'Y'.
+       77  WS-REJEITADOS-OK    PIC X(01) VALUE 'Y'.
+       77  WS-REGISTRO-VALIDO  PIC X(01) VALUE 'Y'.
+       77  WS-REGISTRO-ACEITO  PIC X(01) VALUE 'Y'.
+       77  WS-ID-DUPLICADO     PIC X(01) VALUE 'N'.
+       77  WS-TROCA-NECESSARIA PIC X(01) VALUE 'N'.
+       77  WS-CRITERIO-ORDENACAO PIC X(01) VALUE 'N'.
+       77  WS-EOF-ANTERIOR     PIC X(01) VALUE 'N'.
+       77  WS-ENCONTRADO       PIC X(01) VALUE 'N'.
+       77  WS-INDICE-ENCONTRADO PIC 9(03) VALUE ZEROS.
+       77  WS-QTD-ANTERIOR     PIC 9(03) VALUE ZEROS.
+
+       01  WS-ENV-VALOR        PIC X(100) VALUE SPACES.
+       01  WS-MOTIVO-REJEICAO  PIC X(30) VALUE SPACES.
+
+      * LISTA DE ARQUIVOS DE ENTRADA (UM OU MAIS FORNECEDORES).
+       01  TABELA-ARQUIVOS.
+           03 CAMINHO-ARQUIVOS PIC X(100)
+               OCCURS 1 TO 20 DEPENDING ON WS-NUM-ARQUIVOS.
+
        01  TABELA-REGISTROS.
-           03 REGISTROS        PIC X(90)
-               OCCURS 1 TO 99 DEPENDING ON QNT-PLANTAS.
-           
+           03 REGISTROS        OCCURS 1 TO 999 DEPENDING ON QNT-PLANTAS.
+               05 ID-REG            PIC 9(04).
+               05 NOME-REG          PIC X(30).
+               05 PRECO-REG         PIC 9(08)V99.
+               05 PREFERENCIA-REG   PIC X(41).
+
+       01  WS-REGISTRO-TEMP.
+           05 ID-TEMP           PIC 9(04).
+           05 NOME-TEMP         PIC X(30).
+           05 PRECO-TEMP        PIC 9(08)V99.
+           05 PREFERENCIA-TEMP  PIC X(41).
+
        01  WS-REGISTRO.
-           05 WS-ID            PIC 9(02).
-           05 WS-NOME          PIC X(30).
-           05 WS-PRECO         PIC X(06).
-           05 WS-PREFERENCIA   PIC X(41).
+           05 WS-ID             PIC 9(04).
+           05 WS-NOME           PIC X(30).
+           05 WS-PRECO          PIC X(12).
+           05 WS-PREFERENCIA    PIC X(41).
 
-       01 WS-PRECO-NUM         PIC 9(08)V99.
-       01 WS-PRECO-ED          PIC ZZZZZ9,99.
+      * CAMPO ID EM FORMA ALFANUMERICA: O UNSTRING PRECISA CAIR AQUI
+      * PRIMEIRO, POIS UNSTRING PARA UM CAMPO NUMERICO ZERA QUALQUER
+      * CONTEUDO NAO-NUMERICO (COMO O TEXTO DE UM CABECALHO) EM VEZ DE
+      * PRESERVA-LO PARA O TESTE IS NUMERIC.
+       01 WS-ID-ALFA             PIC X(10).
+
+       01 WS-PRECO-NUM          PIC 9(08)V99.
 
        01 REGISTRO-MOD.
-           05 ID-MOD           PIC 9(02).
-           05 FILLER           PIC X(01) VALUE '|'.
-           05 NOME-MOD         PIC X(29).
-           05 FILLER           PIC X(01) VALUE '|'.
-           05 PRECO-MOD        PIC ZZZZZZ,ZZ.
-           05 FILLER           PIC X(01) VALUE '|'.
-           05 PREFERENCIA-MOD  PIC X(40).
+           05 ID-MOD            PIC 9(04).
+           05 FILLER            PIC X(01) VALUE '|'.
+           05 NOME-MOD          PIC X(30).
+           05 FILLER            PIC X(01) VALUE '|'.
+           05 PRECO-MOD         PIC ZZZZZZ,ZZ.
+           05 FILLER            PIC X(01) VALUE '|'.
+           05 PREFERENCIA-MOD   PIC X(41).
+
+      * REGISTRO DE REJEITE: ARQUIVO DE ORIGEM + LINHA + CONTEUDO BRUTO
+      * + MOTIVO. O ARQUIVO DE ORIGEM IDENTIFICA A LINHA DE FORMA
+      * INEQUIVOCA QUANDO VARIOS FORNECEDORES SAO MESCLADOS NA MESMA
+      * EXECUCAO (CADA ARQUIVO RECOMECA A CONTAGEM EM 1).
+       01 REGISTRO-REJEITADO.
+           05 ARQUIVO-REJ        PIC X(100).
+           05 FILLER             PIC X(01) VALUE '|'.
+           05 LINHA-REJ          PIC 9(06).
+           05 FILLER             PIC X(01) VALUE '|'.
+           05 CONTEUDO-REJ       PIC X(80).
+           05 FILLER             PIC X(01) VALUE '|'.
+           05 MOTIVO-REJ         PIC X(30).
+
+      * CATALOGO DA EXECUCAO ANTERIOR, CARREGADO DO PROPRIO
+      * CATALOGO-SAIDA.txt ANTES DE SER SOBRESCRITO.
+       01 TABELA-ANTERIOR.
+           03 REG-ANTERIOR      OCCURS 1 TO 999
+               DEPENDING ON WS-QTD-ANTERIOR.
+               05 ID-ANT            PIC 9(04).
+               05 NOME-ANT          PIC X(30).
+               05 PRECO-ANT         PIC 9(08)V99.
+
+       01 WS-LINHA-ANTERIOR     PIC X(87).
+       01 WS-CAMPO-PRECO-ANT    PIC X(09).
+       01 WS-PRECO-EDICAO-1     PIC ZZZZZZZ9,99.
+       01 WS-PRECO-EDICAO-2     PIC ZZZZZZZ9,99.
+
+       01 WS-LIMIAR-PRECO       PIC 9(08)V99 VALUE 50,00.
+       01 WS-VALOR-TOTAL        PIC 9(10)V99 VALUE ZEROS.
+       01 WS-PRECO-MEDIO        PIC 9(08)V99 VALUE ZEROS.
+       01 WS-VALOR-TOTAL-ED     PIC ZZZZZZZZZ9,99.
+       01 WS-PRECO-MEDIO-ED     PIC ZZZZZZZ9,99.
+       01 WS-QTD-ACIMA          PIC 9(04) VALUE ZEROS.
+       01 WS-QTD-ABAIXO         PIC 9(04) VALUE ZEROS.
 
-       01 EOF                  PIC X(01) VALUE 'N'.
-       01 CABECALHO            PIC X(01) VALUE 'N'.
+       01 EOF                   PIC X(01) VALUE 'N'.
+       01 CABECALHO             PIC X(01) VALUE 'N'.
 
       *
          PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM ABRE-ARQUIVO.
-      *    RETIRAR OS DOIS CABEÃ‡ALHOS
-           PERFORM LE-ARQUIVO 2 TIMES.
-           MOVE 'Y' TO CABECALHO.
-           PERFORM UNTIL EOF = 'Y'
-                   PERFORM LE-ARQUIVO
-                   IF EOF NOT = 'Y'
-                       IF CABECALHO = 'Y'
+           PERFORM INICIALIZA-PARAMETROS.
+           PERFORM CARREGA-CATALOGO-ANTERIOR.
+           PERFORM ABRE-ARQUIVO-SAIDA.
+           PERFORM ABRE-ARQUIVO-REJEITADOS.
+           PERFORM VARYING WS-ARQUIVO-IDX FROM 1 BY 1
+                   UNTIL WS-ARQUIVO-IDX > WS-NUM-ARQUIVOS
+               MOVE CAMINHO-ARQUIVOS(WS-ARQUIVO-IDX) TO CAMINHO-ARQUIVO
+               MOVE 'N' TO EOF
+               MOVE 'N' TO CABECALHO
+               MOVE ZEROS TO WS-NUM-LINHA
+               PERFORM ABRE-ARQUIVO
+               IF WS-ARQUIVO-OK = 'Y'
+                   PERFORM UNTIL EOF = 'Y'
+                       PERFORM LE-ARQUIVO
+                       IF EOF NOT = 'Y'
                            PERFORM UNSTRING-ARQUIVO
-                           PERFORM CONVERTE-NUM
-                           PERFORM EDITA-PRECO
-                           PERFORM MOVE-REGISTRO
-                           PERFORM CONTA-REGISTRO                           
-                           PERFORM MOVE-REGISTRO-PARA-TABELA
-                           PERFORM MOSTRA-TABELA
+      * ENQUANTO NENHUMA LINHA DE DADOS FOI ACEITA, QUALQUER QUANTIDADE
+      * DE LINHAS DE CABECALHO (TITULO, NOMES DE COLUNA, SEPARADOR EM
+      * BRANCO ETC.) E TOLERADA SEM CONTAGEM FIXA - O QUE IMPORTA E O
+      * CONTEUDO (UM ID NUMERICO), NAO A POSICAO DA LINHA. A PARTIR DA
+      * PRIMEIRA LINHA DE DADOS ACEITA, TODA LINHA SEGUINTE JA PASSA
+      * POR PROCESSA-REGISTRO/VALIDA-REGISTRO, QUE REJEITA E REGISTRA
+      * EM REJEITADOS.txt QUALQUER ID AUSENTE OU INVALIDO A PARTIR DALI.
+                           IF CABECALHO = 'N'
+                               IF WS-ID-ALFA NOT = SPACES
+                                   AND FUNCTION TRIM(WS-ID-ALFA)
+                                       IS NUMERIC
+                                   MOVE 'Y' TO CABECALHO
+                                   PERFORM PROCESSA-REGISTRO
+                               END-IF
+                           ELSE
+                               PERFORM PROCESSA-REGISTRO
+                           END-IF
                        END-IF
-                   END-IF
+                   END-PERFORM
+                   PERFORM FECHA-ARQUIVO
+               END-IF
            END-PERFORM.
-           PERFORM QNT-REGISTRO-LIDO.    
-           PERFORM FECHA-ARQUIVO.
+           PERFORM ORDENA-TABELA.
+           PERFORM MOSTRA-TABELA.
+           PERFORM FECHA-ARQUIVO-SAIDA.
+           PERFORM FECHA-ARQUIVO-REJEITADOS.
+           PERFORM QNT-REGISTRO-LIDO.
+           PERFORM RELATORIO-VALORIZACAO.
+           PERFORM RELATORIO-DELTA.
            STOP RUN.
 
+      *-----------------------------------------------------------*
+      * PARAMETROS DE EXECUCAO: ARQUIVO(S) DE ENTRADA, CRITERIO DE
+      * ORDENACAO, LIMIAR DE PRECO E CAMINHOS DE SAIDA/REJEITE, TODOS
+      * CONFIGURAVEIS POR LINHA DE COMANDO OU VARIAVEL DE AMBIENTE.
+      *-----------------------------------------------------------*
+          INICIALIZA-PARAMETROS.
+               PERFORM INICIALIZA-CAMINHOS.
+               MOVE SPACES TO WS-ENV-VALOR.
+               ACCEPT WS-ENV-VALOR FROM ENVIRONMENT 'ORDEM_CATALOGO'.
+               IF WS-ENV-VALOR(1:1) = 'P' OR WS-ENV-VALOR(1:1) = 'p'
+                   MOVE 'P' TO WS-CRITERIO-ORDENACAO
+               ELSE
+                   MOVE 'N' TO WS-CRITERIO-ORDENACAO
+               END-IF.
+               MOVE SPACES TO WS-ENV-VALOR.
+               ACCEPT WS-ENV-VALOR FROM ENVIRONMENT 'LIMIAR_PRECO'.
+               IF WS-ENV-VALOR NOT = SPACES
+      * ACEITA TANTO O PONTO DECIMAL USUAL (75.50) QUANTO A VIRGULA
+      * EXIGIDA POR DECIMAL-POINT IS COMMA (75,50).
+                   INSPECT WS-ENV-VALOR CONVERTING '.' TO ','
+                   IF FUNCTION TEST-NUMVAL(WS-ENV-VALOR) = 0
+                       MOVE FUNCTION NUMVAL(WS-ENV-VALOR)
+                           TO WS-LIMIAR-PRECO
+                   ELSE
+                       DISPLAY 'AVISO: LIMIAR_PRECO INVALIDO, '
+                           'USANDO O PADRAO. VALOR RECEBIDO: '
+                           WS-ENV-VALOR
+                   END-IF
+               END-IF.
+               MOVE SPACES TO WS-ENV-VALOR.
+               ACCEPT WS-ENV-VALOR FROM ENVIRONMENT 'CAMINHO_SAIDA'.
+               IF WS-ENV-VALOR NOT = SPACES
+                   MOVE WS-ENV-VALOR TO CAMINHO-SAIDA
+               END-IF.
+               MOVE SPACES TO WS-ENV-VALOR.
+               ACCEPT WS-ENV-VALOR
+                   FROM ENVIRONMENT 'CAMINHO_REJEITADOS'.
+               IF WS-ENV-VALOR NOT = SPACES
+                   MOVE WS-ENV-VALOR TO CAMINHO-REJEITADOS
+               END-IF.
+
+      * UM OU MAIS ARQUIVOS DE ENTRADA VEM DA LINHA DE COMANDO; NA
+      * AUSENCIA DELES, CAI PARA A VARIAVEL DE AMBIENTE CAMINHO_ARQUIVO
+      * E, POR FIM, PARA O CAMINHO PADRAO DECLARADO ACIMA.
+          INICIALIZA-CAMINHOS.
+               MOVE ZEROS TO WS-NUM-ARQUIVOS.
+               ACCEPT WS-NUM-ARGS FROM ARGUMENT-NUMBER.
+               IF WS-NUM-ARGS > ZERO
+                   PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                           UNTIL WS-ARG-IDX > WS-NUM-ARGS
+                       DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+                       IF WS-NUM-ARQUIVOS < 20
+                           ADD 1 TO WS-NUM-ARQUIVOS
+                           ACCEPT CAMINHO-ARQUIVOS(WS-NUM-ARQUIVOS)
+                               FROM ARGUMENT-VALUE
+                       ELSE
+                           DISPLAY 'AVISO: LIMITE DE 20 ARQUIVOS DE '
+                               'ENTRADA ATINGIDO. ARGUMENTO IGNORADO.'
+                       END-IF
+                   END-PERFORM
+               ELSE
+                   MOVE SPACES TO WS-ENV-VALOR
+                   ACCEPT WS-ENV-VALOR
+                       FROM ENVIRONMENT 'CAMINHO_ARQUIVO'
+                   MOVE 1 TO WS-NUM-ARQUIVOS
+                   IF WS-ENV-VALOR NOT = SPACES
+                       MOVE WS-ENV-VALOR TO CAMINHO-ARQUIVOS(1)
+                   ELSE
+                       MOVE CAMINHO-ARQUIVO TO CAMINHO-ARQUIVOS(1)
+                   END-IF
+               END-IF.
 
           ABRE-ARQUIVO.
                OPEN INPUT ARQUIVO.
                IF FS-ARQUIVO NOT = 00
-                   DISPLAY 'ERRO AO ABRIR O ARQUIVO. STATUS: 'FS-ARQUIVO
-                   STOP RUN
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO: ' CAMINHO-ARQUIVO
+                       ' STATUS: ' FS-ARQUIVO
+                   MOVE 'N' TO WS-ARQUIVO-OK
                ELSE
-                   DISPLAY 'ARQUIVO ABERTO COM SUCESSO!'.
+                   MOVE 'Y' TO WS-ARQUIVO-OK
+                   DISPLAY 'ARQUIVO ABERTO COM SUCESSO: '
+                       CAMINHO-ARQUIVO.
 
           LE-ARQUIVO.
                    READ ARQUIVO INTO WS-ARQUIVO
-                   AT END
-                       MOVE 'Y' TO EOF.
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-NUM-LINHA
+                   END-READ.
 
+      * OS CAMPOS SAO LIMPOS ANTES DO UNSTRING: QUANDO A LINHA TEM
+      * MENOS DELIMITADORES DO QUE CAMPOS DE DESTINO, O UNSTRING DEIXA
+      * O DESTINO SEM CORRESPONDENCIA COM O VALOR ANTERIOR, EM VEZ DE
+      * BRANCOS/ZEROS - SEM A LIMPEZA, UMA LINHA COM CAMPOS FALTANTES
+      * HERDARIA SILENCIOSAMENTE PRECO/PREFERENCIA DA LINHA ANTERIOR.
           UNSTRING-ARQUIVO.
+               MOVE SPACES TO WS-ID-ALFA.
+               MOVE SPACES TO WS-NOME.
+               MOVE SPACES TO WS-PRECO.
+               MOVE SPACES TO WS-PREFERENCIA.
                UNSTRING WS-ARQUIVO
                    DELIMITED BY ';'
-                   INTO WS-ID
+                   INTO WS-ID-ALFA
                         WS-NOME
                         WS-PRECO
                         WS-PREFERENCIA
               END-UNSTRING.
-          
+      * UM ID NUMERICO COM MAIS DE 4 DIGITOS NAO CABE EM WS-ID/ID-REG;
+      * MOVE-LO TRUNCARIA OS DIGITOS DE ORDEM SUPERIOR EM SILENCIO, O
+      * QUE POSSIBILITARIA UMA FALSA DUPLICIDADE COM OUTRO PRODUTO. EM
+      * VEZ DISSO, WS-ID FICA ZERADO E VALIDA-REGISTRO REJEITA A LINHA
+      * EXPLICITAMENTE (NAO CHEGA A SER COMPARADO NEM ARMAZENADO).
+               IF WS-ID-ALFA NOT = SPACES
+                   AND FUNCTION TRIM(WS-ID-ALFA) IS NUMERIC
+                   AND FUNCTION LENGTH(FUNCTION TRIM(WS-ID-ALFA))
+                       NOT > 4
+                   MOVE FUNCTION TRIM(WS-ID-ALFA) TO WS-ID
+               ELSE
+                   MOVE ZEROS TO WS-ID
+               END-IF.
+
+      *-----------------------------------------------------------*
+      * VALIDA, DETECTA DUPLICIDADE E ACUMULA UM REGISTRO DE DADOS
+      * (AS LINHAS DE CABECALHO JA FORAM DESCARTADAS PELO TESTE DE
+      * WS-ID NUMERICO EM MAIN-PROCEDURE).
+      *-----------------------------------------------------------*
+          PROCESSA-REGISTRO.
+               PERFORM VALIDA-REGISTRO.
+               IF WS-REGISTRO-VALIDO = 'Y'
+                   PERFORM VERIFICA-DUPLICIDADE
+                   IF WS-ID-DUPLICADO = 'N'
+                       PERFORM CONVERTE-NUM
+                       PERFORM CONTA-REGISTRO
+                       IF WS-REGISTRO-ACEITO = 'Y'
+                           PERFORM MOVE-REGISTRO-PARA-TABELA
+                       END-IF
+                   ELSE
+                       MOVE 'ID DUPLICADO' TO WS-MOTIVO-REJEICAO
+                       PERFORM GRAVA-REGISTRO-REJEITADO
+                   END-IF
+               ELSE
+                   PERFORM GRAVA-REGISTRO-REJEITADO
+               END-IF.
+
+          VALIDA-REGISTRO.
+               MOVE 'Y' TO WS-REGISTRO-VALIDO.
+               INSPECT WS-PRECO CONVERTING '.' TO ','.
+               IF WS-ID-ALFA = SPACES
+                       OR FUNCTION TRIM(WS-ID-ALFA) IS NOT NUMERIC
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE 'ID AUSENTE OU INVALIDO' TO WS-MOTIVO-REJEICAO
+               ELSE
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-ID-ALFA)) > 4
+                       MOVE 'N' TO WS-REGISTRO-VALIDO
+                       MOVE 'ID COM MAIS DE 4 DIGITOS'
+                           TO WS-MOTIVO-REJEICAO
+                   ELSE
+                       IF WS-NOME = SPACES
+                           MOVE 'N' TO WS-REGISTRO-VALIDO
+                           MOVE 'NOME EM BRANCO' TO WS-MOTIVO-REJEICAO
+                       ELSE
+                           IF FUNCTION TEST-NUMVAL-C(WS-PRECO) NOT = 0
+                               MOVE 'N' TO WS-REGISTRO-VALIDO
+                               MOVE 'PRECO INVALIDO'
+                                   TO WS-MOTIVO-REJEICAO
+                           ELSE
+                               IF FUNCTION NUMVAL-C(WS-PRECO) < 0
+                                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                                   MOVE 'PRECO NEGATIVO'
+                                       TO WS-MOTIVO-REJEICAO
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+          VERIFICA-DUPLICIDADE.
+               MOVE 'N' TO WS-ID-DUPLICADO.
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > QNT-PLANTAS
+                   IF ID-REG(K) = WS-ID
+                       MOVE 'Y' TO WS-ID-DUPLICADO
+                   END-IF
+               END-PERFORM.
+               IF WS-ID-DUPLICADO = 'Y'
+                   DISPLAY 'ID DUPLICADO IGNORADO: ' WS-ID.
+
           CONTA-REGISTRO.
-              IF QNT-PLANTAS < 99
-               COMPUTE QNT-PLANTAS = QNT-PLANTAS + 1
-              END-IF. 
-               
+              IF QNT-PLANTAS < 999
+                  ADD 1 TO QNT-PLANTAS
+                  MOVE 'Y' TO WS-REGISTRO-ACEITO
+              ELSE
+                  DISPLAY 'ERRO: LIMITE DE 999 PLANTAS ATINGIDO. '
+                      'REGISTRO IGNORADO. ID: ' WS-ID
+                  MOVE 'N' TO WS-REGISTRO-ACEITO
+              END-IF.
+
           QNT-REGISTRO-LIDO.
               DISPLAY 'FORAM LIDOS: ' QNT-PLANTAS ' REGISTROS'.
-           
+
           CONVERTE-NUM.
-              INSPECT WS-PRECO CONVERTING '.' TO ','.
               MOVE FUNCTION NUMVAL-C(WS-PRECO) TO WS-PRECO-NUM.
 
+          MOVE-REGISTRO-PARA-TABELA.
+              MOVE WS-ID TO ID-REG(QNT-PLANTAS).
+              MOVE WS-NOME TO NOME-REG(QNT-PLANTAS).
+              MOVE WS-PRECO-NUM TO PRECO-REG(QNT-PLANTAS).
+              MOVE WS-PREFERENCIA TO PREFERENCIA-REG(QNT-PLANTAS).
 
-          EDITA-PRECO.
-              MOVE WS-PRECO-NUM TO WS-PRECO-ED.
+      *-----------------------------------------------------------*
+      * ORDENACAO DA TABELA EM MEMORIA, POR NOME (PADRAO) OU POR
+      * PRECO, CONFORME WS-CRITERIO-ORDENACAO.
+      *-----------------------------------------------------------*
+          ORDENA-TABELA.
+              IF QNT-PLANTAS > 1
+                  PERFORM VARYING I FROM 1 BY 1 UNTIL I >= QNT-PLANTAS
+                      PERFORM VARYING J FROM 1 BY 1
+                              UNTIL J > QNT-PLANTAS - I
+                          PERFORM AVALIA-TROCA
+                      END-PERFORM
+                  END-PERFORM
+              END-IF.
+
+          AVALIA-TROCA.
+              MOVE 'N' TO WS-TROCA-NECESSARIA.
+              IF WS-CRITERIO-ORDENACAO = 'P'
+                  IF PRECO-REG(J) > PRECO-REG(J + 1)
+                      MOVE 'Y' TO WS-TROCA-NECESSARIA
+                  END-IF
+              ELSE
+                  IF NOME-REG(J) > NOME-REG(J + 1)
+                      MOVE 'Y' TO WS-TROCA-NECESSARIA
+                  END-IF
+              END-IF.
+              IF WS-TROCA-NECESSARIA = 'Y'
+                  PERFORM TROCA-REGISTROS.
+
+          TROCA-REGISTROS.
+              MOVE REGISTROS(J) TO WS-REGISTRO-TEMP.
+              MOVE REGISTROS(J + 1) TO REGISTROS(J).
+              MOVE WS-REGISTRO-TEMP TO REGISTROS(J + 1).
 
-          MOVE-REGISTRO.
-              MOVE WS-ID TO ID-MOD.
-              MOVE WS-NOME TO NOME-MOD.
-              MOVE WS-PRECO-NUM TO PRECO-MOD.
-              MOVE WS-PREFERENCIA TO PREFERENCIA-MOD.
-           
-          MOVE-REGISTRO-PARA-TABELA.
-              MOVE REGISTRO-MOD TO TABELA-REGISTROS.
-              
           MOSTRA-TABELA.
               PERFORM VARYING I FROM 1 BY 1 UNTIL I > QNT-PLANTAS
-                   DISPLAY REGISTROS(I)
+                   PERFORM FORMATA-REGISTRO-SAIDA
+                   DISPLAY REGISTRO-MOD
+                   PERFORM GRAVA-ARQUIVO-SAIDA
               END-PERFORM.
-           
+
+          FORMATA-REGISTRO-SAIDA.
+              MOVE ID-REG(I) TO ID-MOD.
+              MOVE NOME-REG(I) TO NOME-MOD.
+              MOVE PRECO-REG(I) TO PRECO-MOD.
+              MOVE PREFERENCIA-REG(I) TO PREFERENCIA-MOD.
+
           MOSTRA-ARQUIVO.
                DISPLAY '-----------------------------------------------'
       * ARQUIVO COM TAMANHO FIXO DE 80 CARACTERES
@@ -161,5 +496,178 @@
                 DISPLAY '----------------------------------------------'
                 DISPLAY 'ARQUIVO FECHADO COM SUCESSO.'.
 
+      *-----------------------------------------------------------*
+      * CATALOGO FORMATADO PERSISTIDO EM DISCO (REGISTRO-MOD, UM POR
+      * LINHA), ALEM DA EXIBICAO NO CONSOLE FEITA POR MOSTRA-TABELA.
+      *-----------------------------------------------------------*
+          ABRE-ARQUIVO-SAIDA.
+               OPEN OUTPUT ARQUIVO-SAIDA.
+               IF FS-SAIDA NOT = 00
+                   DISPLAY 'ERRO AO ABRIR O CATALOGO DE SAIDA. STATUS: '
+                       FS-SAIDA
+                   MOVE 'N' TO WS-SAIDA-OK
+               ELSE
+                   MOVE 'Y' TO WS-SAIDA-OK
+               END-IF.
+
+          GRAVA-ARQUIVO-SAIDA.
+               IF WS-SAIDA-OK = 'Y'
+                   WRITE REGISTRO-SAIDA FROM REGISTRO-MOD
+                   IF FS-SAIDA NOT = 00
+                       DISPLAY 'ERRO AO GRAVAR O CATALOGO. STATUS: '
+                           FS-SAIDA
+                       MOVE 'N' TO WS-SAIDA-OK
+                   END-IF
+               END-IF.
+
+          FECHA-ARQUIVO-SAIDA.
+               CLOSE ARQUIVO-SAIDA.
+
+      *-----------------------------------------------------------*
+      * LISTA DE REJEITE: LINHAS QUE NAO PASSARAM EM VALIDA-REGISTRO
+      * OU QUE TRAZIAM UM ID-MOD JA CADASTRADO NESTA EXECUCAO.
+      *-----------------------------------------------------------*
+          ABRE-ARQUIVO-REJEITADOS.
+               OPEN OUTPUT REJEITADOS.
+               IF FS-REJEITADOS NOT = 00
+                   DISPLAY 'ERRO AO ABRIR OS REJEITADOS. STATUS: '
+                       FS-REJEITADOS
+                   MOVE 'N' TO WS-REJEITADOS-OK
+               ELSE
+                   MOVE 'Y' TO WS-REJEITADOS-OK
+               END-IF.
+
+          GRAVA-REGISTRO-REJEITADO.
+               IF WS-REJEITADOS-OK = 'Y'
+                   MOVE CAMINHO-ARQUIVO TO ARQUIVO-REJ
+                   MOVE WS-NUM-LINHA TO LINHA-REJ
+                   MOVE WS-ARQUIVO TO CONTEUDO-REJ
+                   MOVE WS-MOTIVO-REJEICAO TO MOTIVO-REJ
+                   WRITE REGISTRO-REJ-OUT FROM REGISTRO-REJEITADO
+                   IF FS-REJEITADOS NOT = 00
+                       DISPLAY 'ERRO AO GRAVAR OS REJEITADOS. STATUS: '
+                           FS-REJEITADOS
+                       MOVE 'N' TO WS-REJEITADOS-OK
+                   END-IF
+               END-IF.
+               DISPLAY 'REGISTRO REJEITADO NA LINHA ' WS-NUM-LINHA ': '
+                   WS-MOTIVO-REJEICAO.
+
+          FECHA-ARQUIVO-REJEITADOS.
+               CLOSE REJEITADOS.
+
+      *-----------------------------------------------------------*
+      * RESUMO DE VALORIZACAO: VALOR TOTAL, PRECO MEDIO E CONTAGEM
+      * DE PLANTAS ACIMA/ABAIXO DO LIMIAR CONFIGURADO.
+      *-----------------------------------------------------------*
+          RELATORIO-VALORIZACAO.
+              MOVE ZEROS TO WS-VALOR-TOTAL.
+              MOVE ZEROS TO WS-QTD-ACIMA.
+              MOVE ZEROS TO WS-QTD-ABAIXO.
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > QNT-PLANTAS
+                  ADD PRECO-REG(I) TO WS-VALOR-TOTAL
+                  IF PRECO-REG(I) > WS-LIMIAR-PRECO
+                      ADD 1 TO WS-QTD-ACIMA
+                  ELSE
+                      ADD 1 TO WS-QTD-ABAIXO
+                  END-IF
+              END-PERFORM.
+              IF QNT-PLANTAS > 0
+                  COMPUTE WS-PRECO-MEDIO ROUNDED =
+                          WS-VALOR-TOTAL / QNT-PLANTAS
+              ELSE
+                  MOVE ZEROS TO WS-PRECO-MEDIO
+              END-IF.
+              MOVE WS-VALOR-TOTAL TO WS-VALOR-TOTAL-ED.
+              MOVE WS-PRECO-MEDIO TO WS-PRECO-MEDIO-ED.
+              DISPLAY '------------------------------------------'.
+              DISPLAY 'RESUMO DE VALORIZACAO DO CATALOGO'.
+              DISPLAY 'VALOR TOTAL DO ESTOQUE: ' WS-VALOR-TOTAL-ED.
+              DISPLAY 'PRECO MEDIO: ' WS-PRECO-MEDIO-ED.
+              DISPLAY 'PLANTAS ACIMA DO LIMIAR: ' WS-QTD-ACIMA.
+              DISPLAY 'PLANTAS NO LIMIAR OU ABAIXO: ' WS-QTD-ABAIXO.
+
+      *-----------------------------------------------------------*
+      * CARGA DO CATALOGO DA EXECUCAO ANTERIOR (O PROPRIO
+      * CATALOGO-SAIDA.txt DEIXADO PELA ULTIMA RODADA), USADO PELO
+      * RELATORIO DE VARIACAO DIA A DIA MAIS ABAIXO.
+      *-----------------------------------------------------------*
+          CARREGA-CATALOGO-ANTERIOR.
+              MOVE ZEROS TO WS-QTD-ANTERIOR.
+              MOVE 'N' TO WS-EOF-ANTERIOR.
+              OPEN INPUT ANTERIOR.
+              IF FS-ANTERIOR = 00
+                  PERFORM UNTIL WS-EOF-ANTERIOR = 'Y'
+                      READ ANTERIOR INTO WS-LINHA-ANTERIOR
+                          AT END
+                              MOVE 'Y' TO WS-EOF-ANTERIOR
+                          NOT AT END
+                              PERFORM ARMAZENA-REGISTRO-ANTERIOR
+                      END-READ
+                  END-PERFORM
+                  CLOSE ANTERIOR
+              END-IF.
+
+          ARMAZENA-REGISTRO-ANTERIOR.
+              IF WS-QTD-ANTERIOR < 999
+                  ADD 1 TO WS-QTD-ANTERIOR
+                  UNSTRING WS-LINHA-ANTERIOR
+                      DELIMITED BY '|'
+                      INTO ID-ANT(WS-QTD-ANTERIOR)
+                           NOME-ANT(WS-QTD-ANTERIOR)
+                           WS-CAMPO-PRECO-ANT
+                  END-UNSTRING
+                  MOVE FUNCTION NUMVAL(WS-CAMPO-PRECO-ANT)
+                      TO PRECO-ANT(WS-QTD-ANTERIOR)
+              END-IF.
+
+      *-----------------------------------------------------------*
+      * RELATORIO DE VARIACAO: PLANTAS NOVAS, REMOVIDAS E COM PRECO
+      * ALTERADO EM RELACAO AO CATALOGO CARREGADO ACIMA.
+      *-----------------------------------------------------------*
+          RELATORIO-DELTA.
+              DISPLAY '------------------------------------------'.
+              DISPLAY 'RELATORIO DE VARIACAO EM RELACAO A EXECUCAO '
+                  'ANTERIOR'.
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > QNT-PLANTAS
+                  PERFORM LOCALIZA-ANTERIOR
+                  IF WS-ENCONTRADO = 'N'
+                      DISPLAY 'NOVO: ID ' ID-REG(I) ' ' NOME-REG(I)
+                  ELSE
+                      IF PRECO-REG(I) NOT =
+                              PRECO-ANT(WS-INDICE-ENCONTRADO)
+                          MOVE PRECO-ANT(WS-INDICE-ENCONTRADO)
+                              TO WS-PRECO-EDICAO-1
+                          MOVE PRECO-REG(I) TO WS-PRECO-EDICAO-2
+                          DISPLAY 'PRECO ALTERADO: ID ' ID-REG(I) ' '
+                              NOME-REG(I) ' DE ' WS-PRECO-EDICAO-1
+                              ' PARA ' WS-PRECO-EDICAO-2
+                      END-IF
+                  END-IF
+              END-PERFORM.
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-QTD-ANTERIOR
+                  PERFORM LOCALIZA-HOJE
+                  IF WS-ENCONTRADO = 'N'
+                      DISPLAY 'REMOVIDO: ID ' ID-ANT(K) ' ' NOME-ANT(K)
+                  END-IF
+              END-PERFORM.
+
+          LOCALIZA-ANTERIOR.
+              MOVE 'N' TO WS-ENCONTRADO.
+              MOVE ZEROS TO WS-INDICE-ENCONTRADO.
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-QTD-ANTERIOR
+                  IF ID-ANT(K) = ID-REG(I)
+                      MOVE 'Y' TO WS-ENCONTRADO
+                      MOVE K TO WS-INDICE-ENCONTRADO
+                  END-IF
+              END-PERFORM.
+
+          LOCALIZA-HOJE.
+              MOVE 'N' TO WS-ENCONTRADO.
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > QNT-PLANTAS
+                  IF ID-REG(I) = ID-ANT(K)
+                      MOVE 'Y' TO WS-ENCONTRADO
+                  END-IF
+              END-PERFORM.
 
        END PROGRAM FLORICULTURA_ARQUIVO.
